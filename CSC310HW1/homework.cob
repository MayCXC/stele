@@ -4,11 +4,161 @@ environment division.
 configuration section.
        repository.
            function all intrinsic.
+input-output section.
+       file-control.
+           select audit-file assign to "audit.log"
+               organization is line sequential.
+           select restart-file assign to dynamic restart-filename
+               organization is sequential
+               file status is restart-file-status.
+           select restart-processlist-file assign to dynamic restart-processlist-filename
+               organization is sequential
+               file status is restart-file-status.
+           select restart-threadlist-file assign to dynamic restart-threadlist-filename
+               organization is sequential
+               file status is restart-file-status.
+           select restart-pagetable-file assign to dynamic restart-pagetable-filename
+               organization is sequential
+               file status is restart-file-status.
+           select batch-file assign to dynamic batch-filename
+               organization is line sequential
+               file status is batch-file-status.
 
 data division.
+       file section.
+       fd audit-file.
+           01 audit-record pic X(80). *> one line per lifecycle event
+
+       fd batch-file. *> one menu command per line, for non-interactive runs
+           01 batch-record pic X(80).
+
+       fd restart-file. *> roundrobin checkpoint: fixed scalar fields, overwritten each save
+           01 restart-record.
+               10 restart-process-limit pic 999.
+               10 restart-thread-limit pic 999.
+               10 restart-ram-limit pic 99999.
+               10 restart-thickness pic 9.
+               10 restart-repetition pic 999.
+               10 restart-creating pic 999.
+               10 restart-terminating pic 999.
+               10 restart-paging pic 999.
+               10 restart-folio pic 999.
+               10 restart-recto pic 99999.
+               10 restart-verso pic 99999.
+               10 restart-dogear pic 99999.
+               10 restart-allocation-strategy pic X.
+               10 restart-i pic 999.
+               10 restart-j pic 999.
+               10 restart-k pic 999.
+
+       fd restart-processlist-file. *> checkpointed processlist, its own file since a DEPENDING ON table must be the sole item in its record
+           01 restart-processlist-record. *> GnuCOBOL mishandles OPEN OUTPUT when the ODO table sits directly at the FD's 01 level, so wrap it
+               02 restart-processlist occurs 1 to 100 times
+                       depending on restart-process-limit.
+                   copy "myprocess.cpy" replacing
+                       ==:n:== by 2
+                       ==:tag:== by ==restart-processlist==
+                       ==:stacksize:== by 100.
+
+       fd restart-threadlist-file. *> checkpointed threadlist, same reasoning as restart-processlist-file
+           01 restart-threadlist-record.
+               02 restart-threadlist occurs 1 to 400 times
+                       depending on restart-thread-limit.
+                   copy "mythread.cpy" replacing
+                       ==:n:== by 2
+                       ==:tag:== by ==restart-threadlist==
+                       ==:stacksize:== by 100.
+
+       fd restart-pagetable-file. *> checkpointed pagetable, same reasoning as restart-processlist-file
+           01 restart-pagetable-record.
+               02 restart-pagetable pic 99999 occurs 1 to 100 times
+                       depending on restart-process-limit.
+
        working-storage section.
            01 selection pic X. *> keyboard input
            01 quantum pic V999 value .001. *> tick delay
+           01 configuration-input pic X(10). *> raw operator input for configure
+           01 termination-target pic X(3) value spaces. *> operator-requested PID for W, blank = random
+           01 found-target pic X value "N". *> was termination-target a live PID
+           01 recon-count pic 9. *> live thread tally for one process, used by reconcile
+           01 resume-choice pic X. *> resume roundrobin from a checkpoint?
+           01 checkpoint-found pic X value "N". *> did restore-checkpoint actually load a checkpoint?
+           01 allocation-strategy pic X value "F". *> F=first fit, B=best fit, chosen per roundrobin run
+           01 batch-filename pic X(80) value spaces. *> operator-supplied control file for batch mode
+           01 batch-mode pic X value "N". *> suppresses roundrobin/taskmanager's interactive accepts, for runbatch and automatic calls
+           01 saved-batch-mode pic X. *> scratch used to force/restore batch-mode around automatic calls
+           01 restart-file-status pic XX value "00". *> shared by the four restart-*-file selects
+           01 batch-file-status pic XX value "00".
+           01 restart-filename pic X(40) value "roundrobin.restart". *> holds the real name, except while save-checkpoint is writing a temp copy
+           01 restart-processlist-filename pic X(40) value "roundrobin.restart.processlist".
+           01 restart-threadlist-filename pic X(40) value "roundrobin.restart.threadlist".
+           01 restart-pagetable-filename pic X(40) value "roundrobin.restart.pagetable".
+           01 ckpt-rename-rc pic 9(8) comp-5. *> CBL_RENAME_FILE return code, checked by save-checkpoint
+           01 ckpt-save-ok pic X value "Y". *> goes to "N" if any of save-checkpoint's four renames fails
+           01 batch-fields. *> scratch fields for runbatch
+               10 batch-command pic X.
+               10 batch-eof pic X value "N".
+           01 checkpoint-interval pic 999 value 25. *> paging cycles between checkpoints
+           01 checkpoint-countdown pic 999 value 0. *> cycles since the last checkpoint
+           01 ckpt-n pic 999. *> loop index shared by save-checkpoint/restore-checkpoint
+           01 pool-limits. *> operator-configurable pool sizes, capped at the occurs max below
+               10 process-limit pic 999 value 100.
+               10 thread-limit pic 999 value 400.
+               10 ram-limit pic 99999 value 10000.
+           01 mem-regions occurs 1 to 100 times
+                   depending on process-limit. *> allocated [start,end) spans, for memoryreport
+               10 mem-region-start pic 99999.
+               10 mem-region-end pic 99999.
+           01 mem-report-fields. *> scratch fields for memoryreport
+               10 mem-region-count pic 999.
+               10 mem-total-allocated pic 99999.
+               10 mem-total-free pic 99999.
+               10 mem-largest-gap pic 99999.
+               10 mem-next-free pic 99999.
+               10 mem-children pic 9.
+               10 mem-folio pic 999.
+               10 mem-a pic 999.
+               10 mem-b pic 999.
+               10 mem-swap-start pic 99999.
+               10 mem-swap-end pic 99999.
+           01 tm-snapshot occurs 1 to 100 times
+                   depending on process-limit. *> filtered/sortable copy of processlist, for taskmanager
+               10 tm-identity pic 999.
+               10 tm-children pic 9.
+           01 tm-fields. *> scratch fields for taskmanager's sort/filter
+               10 tm-count pic 999.
+               10 tm-min-input pic 9.
+               10 tm-a pic 999.
+               10 tm-b pic 999.
+               10 tm-swap-id pic 999.
+               10 tm-swap-ch pic 9.
+           01 bf-regions occurs 1 to 100 times
+                   depending on process-limit. *> allocated [start,end) spans, for bestfit's gap walk
+               10 bf-region-start pic 99999.
+               10 bf-region-end pic 99999.
+           01 bf-fields. *> scratch fields for bestfit
+               10 bf-region-count pic 999.
+               10 bf-a pic 999.
+               10 bf-b pic 999.
+               10 bf-swap-start pic 99999.
+               10 bf-swap-end pic 99999.
+               10 bf-gap-start pic 99999.
+               10 bf-gap-size pic 99999.
+               10 bf-best-start pic 99999.
+               10 bf-best-size pic 99999.
+               10 bf-found pic X value "N".
+           01 stress-stats. *> randomprocess closing report counters
+               10 stat-creates pic 9999.
+               10 stat-terminates pic 9999.
+               10 stat-peak-processes pic 999.
+               10 stat-peak-threads pic 999.
+               10 stat-process-full pic 999.
+               10 stat-thread-full pic 999.
+           01 audit-entry. *> one audit-trail event, formatted for audit-record
+               10 audit-timestamp pic X(21).
+               10 audit-pid pic 999.
+               10 audit-action pic X(17).
+               10 audit-parent pic 999.
            01 ones.
                10 thickness pic 9.     *> max threads per process
                10 repetition pic 999.  *> how long to spend creating processes
@@ -33,26 +183,67 @@ data division.
                    ==:stacksize:== by 100.
 
            *> welcome to hell :^)
-           01 processlist occurs 100 times indexed by i, ii, iii, iiii. *> process stack
+           01 processlist occurs 1 to 100 times depending on process-limit
+                   indexed by i, ii, iii, iiii. *> process stack
                copy "myprocess.cpy" replacing
                    ==:n:== by 2
                    ==:tag:== by ==processlist==
                    ==:stacksize:== by 100.
 
-           01 threadlist occurs 400 times indexed by j, jj, jjj, jjjj. *> thread table
+           01 threadlist occurs 1 to 400 times depending on thread-limit
+                   indexed by j, jj, jjj, jjjj. *> thread table
                copy "mythread.cpy" replacing
                    ==:n:== by 2
                    ==:tag:== by ==threadlist==
                    ==:stacksize:== by 100.
 
-           01 pagetable pic 99999 value 0 occurs 100 times indexed by k. *> long term memory
+           01 pagetable pic 99999 value 0 occurs 1 to 100 times
+                   depending on process-limit indexed by k. *> long term memory
 
-           01 ram pic X value "0" occurs 10000 times indexed by l. *> short term memory
+           01 ram pic X value "0" occurs 1 to 10000 times
+                   depending on ram-limit indexed by l. *> short term memory
 
 procedure division.
        initialize ones replacing numeric data by 1. *> state fields
        set i, ii, iii, iiii, j, jj, jjj, jjjj to 1. *> index fields
        set k, l to 1. *> loop fields
+       open output audit-file. *> lifecycle audit trail, for post-mortem review
+
+       configure. *> prompt for tick delay and pool limits, keeping defaults on blank input
+           display "tick delay in seconds, 3 decimals (blank keeps " quantum "): "
+               with no advancing
+           accept configuration-input
+           if configuration-input not = spaces
+               compute quantum = function numval(configuration-input)
+           end-if
+
+           display "max processes, 1-100 (blank keeps " process-limit "): "
+               with no advancing
+           accept configuration-input
+           if configuration-input not = spaces
+               compute process-limit = function numval(configuration-input)
+               if process-limit < 1 set process-limit to 1 end-if
+               if process-limit > 100 set process-limit to 100 end-if
+           end-if
+
+           display "max threads, 1-400 (blank keeps " thread-limit "): "
+               with no advancing
+           accept configuration-input
+           if configuration-input not = spaces
+               compute thread-limit = function numval(configuration-input)
+               if thread-limit < 1 set thread-limit to 1 end-if
+               if thread-limit > 400 set thread-limit to 400 end-if
+           end-if
+
+           display "max ram slots, 1-10000 (blank keeps " ram-limit "): "
+               with no advancing
+           accept configuration-input
+           if configuration-input not = spaces
+               compute ram-limit = function numval(configuration-input)
+               if ram-limit < 1 set ram-limit to 1 end-if
+               if ram-limit > 10000 set ram-limit to 10000 end-if
+           end-if
+           display " ".
 
        request. *> interactive menu
            display "Y: create and run processes until memory runs out."
@@ -60,6 +251,9 @@ procedure division.
            display "R: randomly create and terminate processes for ten minutes."
            display "E: create a process."
            display "W: terminate a process."
+           display "M: memory utilization / fragmentation report."
+           display "C: reconcile threadlist against process thread counts."
+           display "B: run commands from a control file."
            display "Q: exit."
            display " "
            accept selection
@@ -67,31 +261,57 @@ procedure division.
            else if upper-case(selection)="T" perform taskmanager
            else if upper-case(selection)="R" perform randomprocess
            else if upper-case(selection)="E" perform createprocess
-           else if upper-case(selection)="W" perform terminateprocess
-           else if upper-case(selection)="Q" display "Goodbye." goback
+           else if upper-case(selection)="W"
+                display "PID to terminate, blank for random: "
+                    with no advancing
+                accept termination-target
+                perform terminateprocess
+           else if upper-case(selection)="M" perform memoryreport
+           else if upper-case(selection)="C" perform reconcile
+           else if upper-case(selection)="B" perform runbatch
+           else if upper-case(selection)="Q" close audit-file
+                display "Goodbye." goback
            else display "Invalid input."
            end-if.
 
        perform request.
 
        randomprocess. *> create a new process with random PID and thickness
+           initialize stress-stats
            perform varying repetition from 600 by -1 until repetition=0
                display "round " repetition
                if random() > i/100.0 perform createprocess end-if
                if random() < i/100.0 perform terminateprocess end-if
-               if mod(repetition, 15)=0 perform taskmanager end-if
+               if mod(repetition, 15)=0 *> automatic progress refresh, never interactive
+                   move batch-mode to saved-batch-mode
+                   move "Y" to batch-mode
+                   perform taskmanager
+                   move saved-batch-mode to batch-mode
+               end-if
                call "C$SLEEP" using quantum end-call
            end-perform
            display "shutting down."
            perform terminateprocess until i=1.
+           perform randomreport.
+
+       randomreport. *> closing stats for the randomprocess stress test
+           display " "
+           display "== randomprocess summary =="
+           display "total creates: " stat-creates
+           display "total terminates: " stat-terminates
+           display "peak concurrent processes: " stat-peak-processes
+           display "peak concurrent threads: " stat-peak-threads
+           display "'processes list full!' fired: " stat-process-full " times"
+           display "'threads list full!' fired: " stat-thread-full " times"
+           display " ".
 
        createprocess. *> create a new process
            display "creating process..."
-           if i<=100
+           if i<=process-limit
                perform varying ii from 1 by 1 until ii=i *> look for unused PID
                    move processlist(ii) to processfactory
                    if creating=processfactory-identity
-                       set creating to mod(creating,100)
+                       set creating to mod(creating,process-limit)
                        set creating up by 1
                        set ii to 1
                    end-if
@@ -104,11 +324,20 @@ procedure division.
                compute thickness = random()*4
                set thickness up by 1
 
+               move creating to audit-pid *> CREATEPROCESS must precede this process's CREATETHREAD entries
+               move 0 to audit-parent
+               move "CREATEPROCESS" to audit-action
+               perform writeaudit
+
                perform createthread varying thickness *> add process threads
                    from thickness by -1 until thickness=0
                move processfactory to processlist(i)
                set i up by 1
-           else display "processes list full!"
+               add 1 to stat-creates
+               compute stat-peak-processes = function max(stat-peak-processes, i - 1)
+           else
+               display "processes list full!"
+               add 1 to stat-process-full
            end-if.
 
        createthread. *> create a new thread
@@ -116,24 +345,53 @@ procedure division.
            initialize threadfactory replacing
                    numeric data by 0
                    alphanumeric data by " "
-           if j<=400 *> threads have the same parent
+           if j<=thread-limit *> threads have the same parent
                set threadfactory-identity to thickness
                set threadfactory-parent to creating
                set processfactory-children up by 1
                move threadfactory to threadlist(j)
                set j up by 1
-           else display "threads list full!"
+               compute stat-peak-threads = function max(stat-peak-threads, j - 1)
+               move thickness to audit-pid
+               move creating to audit-parent
+               move "CREATETHREAD" to audit-action
+               perform writeaudit
+           else
+               display "threads list full!"
+               add 1 to stat-thread-full
            end-if.
 
-       terminateprocess. *> remove a process
-           compute terminating = i - 1 *> range of processes
-           compute terminating = terminating * random()
-           compute terminating = terminating + 1
-           move processlist(terminating) to processfactory *> read process fields
-           move processfactory-identity to terminating *> reuse index
+       terminateprocess. *> remove a process, by requested PID if one is pending, else randomly
+           move "N" to found-target
+           if termination-target not = spaces
+               compute terminating = function numval(termination-target)
+               perform varying ii from 1 by 1 until ii=i *> validate against processfactory-identity
+                   move processlist(ii) to processfactory
+                   if processfactory-identity=terminating
+                       move "Y" to found-target
+                   end-if
+               end-perform
+               if found-target = "N"
+                   display "PID " terminating " is not active; picking randomly instead."
+               end-if
+           end-if
+           move spaces to termination-target *> one-shot: only this call honors a pending target
+
+           if found-target = "N"
+               compute terminating = i - 1 *> range of processes
+               compute terminating = terminating * random()
+               compute terminating = terminating + 1
+               move processlist(terminating) to processfactory *> read process fields
+               move processfactory-identity to terminating *> reuse index
+           end-if
 
            display "terminating process #" terminating "..."
            if i>1 *> final boss
+               add 1 to stat-terminates
+               move terminating to audit-pid
+               move 0 to audit-parent
+               move "TERMINATEPROCESS" to audit-action
+               perform writeaudit
                copy "remove.cpy" replacing
                    ==:backwards:==    by ==ii==
                    ==:finish:==       by ==i==
@@ -152,15 +410,115 @@ procedure division.
                    ==:tablelist:==    by ==threadlist==.
            else display "out of processes!"
            end-if.
-                  
-       taskmanager. *> display process stack
+
+       writeaudit. *> append one lifecycle event to the audit trail
+           move function current-date to audit-timestamp
+           move spaces to audit-record
+           string
+               audit-timestamp    delimited by size
+               " PID="             delimited by size
+               audit-pid          delimited by size
+               " ACTION="          delimited by size
+               audit-action       delimited by size
+               " PARENT="          delimited by size
+               audit-parent       delimited by size
+               into audit-record
+           end-string
+           write audit-record.
+
+       reconcile. *> recompute each process's live thread count and flag drift against processfactory-children
            display " "
-           compute ii = i - 1
-           display ii " processes are active"
+           display "reconciling threadlist against processfactory-children..."
+           perform varying ii from 1 by 1 until ii=i
+               move processlist(ii) to processfactory
+               move 0 to recon-count
+               perform varying jj from 1 by 1 until jj=j
+                   move threadlist(jj) to threadfactory
+                   if threadfactory-parent=processfactory-identity
+                       add 1 to recon-count
+                   end-if
+               end-perform
+               if recon-count not = processfactory-children
+                   display "drift: process #" processfactory-identity
+                       " claims " processfactory-children " children but has "
+                       recon-count " live threads"
+               end-if
+           end-perform
+           display "reconciliation complete."
+           display " ".
+
+       runbatch. *> execute one Y/T/R/E/W command per line from a control file, in sequence
+           display "control file path: " with no advancing
+           accept batch-filename
+           open input batch-file
+           if batch-file-status not = "00"
+               display "control file not found: " batch-filename
+           else
+               move "Y" to batch-mode *> commands dispatched below must not block on their own accepts
+               move "N" to batch-eof
+               perform until batch-eof = "Y"
+                   read batch-file
+                       at end move "Y" to batch-eof
+                       not at end
+                           move batch-record(1:1) to batch-command
+                           evaluate upper-case(batch-command)
+                               when "Y" perform roundrobin
+                               when "T" perform taskmanager
+                               when "R" perform randomprocess
+                               when "E" perform createprocess
+                               when "W"
+                                   move batch-record(3:3) to termination-target
+                                   perform terminateprocess
+                               when other
+                                   display "unrecognized batch command: " batch-record
+                           end-evaluate
+                   end-read
+               end-perform
+               close batch-file
+               move "N" to batch-mode
+               display "batch run complete."
+           end-if.
+
+       taskmanager. *> display process stack, sorted by thread count and filtered by a minimum
            display " "
+           move 0 to tm-min-input
+           if batch-mode not = "Y"
+               display "minimum thread count to show, blank for all: " with no advancing
+               accept configuration-input
+               if configuration-input not = spaces
+                   compute tm-min-input = function numval(configuration-input)
+               end-if
+           end-if
+
+           move 0 to tm-count
            perform varying ii from 1 by 1 until ii=i
                move processlist(ii) to processfactory
-               display "process #" processfactory-identity ": " processfactory-children " threads"
+               if processfactory-children >= tm-min-input
+                   add 1 to tm-count
+                   move processfactory-identity to tm-identity(tm-count)
+                   move processfactory-children to tm-children(tm-count)
+               end-if
+           end-perform
+
+           *> bubble-sort the filtered snapshot by thread count, descending
+           perform varying tm-a from 1 by 1 until tm-a > tm-count
+               perform varying tm-b from 1 by 1 until tm-b > tm-count - tm-a
+                   if tm-children(tm-b) < tm-children(tm-b + 1)
+                       move tm-identity(tm-b) to tm-swap-id
+                       move tm-children(tm-b) to tm-swap-ch
+                       move tm-identity(tm-b + 1) to tm-identity(tm-b)
+                       move tm-children(tm-b + 1) to tm-children(tm-b)
+                       move tm-swap-id to tm-identity(tm-b + 1)
+                       move tm-swap-ch to tm-children(tm-b + 1)
+                   end-if
+               end-perform
+           end-perform
+
+           compute ii = i - 1
+           display ii " processes are active, " tm-count " shown"
+           display " "
+           perform varying tm-a from 1 by 1 until tm-a > tm-count
+               display "process #" tm-identity(tm-a) ": " tm-children(tm-a) " threads"
            end-perform
            display " "
            compute jj = j - 1
@@ -172,8 +530,45 @@ procedure division.
            end-perform.
 
        roundrobin. *> run processes with round robin scheduler
-           perform createprocess until i=100
-           perform varying paging from 1 by 1 until recto>10000
+           move "N" to resume-choice
+           if batch-mode not = "Y"
+               display "resume from the last roundrobin checkpoint? (Y/N): "
+                   with no advancing
+               accept resume-choice
+           end-if
+
+           if upper-case(resume-choice) = "Y"
+               perform restore-checkpoint
+           else
+               move "N" to checkpoint-found
+           end-if
+
+           if checkpoint-found = "N" *> either declined to resume, or no checkpoint was found
+               move 1 to paging *> a prior pass through this same roundrobin call may have left these stale
+               move 1 to folio
+               move 1 to recto
+               move 1 to verso
+               move 1 to dogear
+               if batch-mode not = "Y"
+                   display "tick delay in seconds, 3 decimals (blank keeps " quantum "): "
+                       with no advancing
+                   accept configuration-input
+                   if configuration-input not = spaces
+                       compute quantum = function numval(configuration-input)
+                   end-if
+
+                   display "allocation strategy, F=first fit, B=best fit (blank keeps " allocation-strategy "): "
+                       with no advancing
+                   accept configuration-input
+                   if configuration-input not = spaces
+                       move upper-case(configuration-input) to allocation-strategy
+                   end-if
+               end-if
+               perform createprocess until i>process-limit
+           end-if
+
+           move 0 to checkpoint-countdown
+           perform varying paging from paging by 1 until recto>ram-limit
                perform pageprocess
                if pagetable(k)>0
                    display "running process #" paging
@@ -182,8 +577,181 @@ procedure division.
                   display "out of memory!"
                end-if
                compute paging = mod(paging,i)
+               add 1 to checkpoint-countdown
+               if checkpoint-countdown >= checkpoint-interval
+                   perform save-checkpoint
+                   move 0 to checkpoint-countdown
+               end-if
            end-perform.
 
+       save-checkpoint. *> snapshot roundrobin state so a killed run can resume
+           move process-limit to restart-process-limit
+           move thread-limit to restart-thread-limit
+           move ram-limit to restart-ram-limit
+           move thickness to restart-thickness
+           move repetition to restart-repetition
+           move creating to restart-creating
+           move terminating to restart-terminating
+           move paging to restart-paging
+           move folio to restart-folio
+           move recto to restart-recto
+           move verso to restart-verso
+           move dogear to restart-dogear
+           move allocation-strategy to restart-allocation-strategy
+           set restart-i to i
+           set restart-j to j
+           set restart-k to k
+
+           *> write each file under a temp name first; only rename (atomic on the
+           *> filesystem) into the real name once all four temps are complete, so a
+           *> kill mid-save can never leave the real checkpoint set torn or truncated
+           move "roundrobin.restart.tmp" to restart-filename
+           open output restart-file
+           write restart-record
+           close restart-file
+           move "roundrobin.restart" to restart-filename
+
+           perform varying ckpt-n from 1 by 1 until ckpt-n > process-limit
+               move processlist(ckpt-n) to restart-processlist(ckpt-n)
+           end-perform
+           move "roundrobin.restart.processlist.tmp" to restart-processlist-filename
+           open output restart-processlist-file
+           write restart-processlist-record
+           close restart-processlist-file
+           move "roundrobin.restart.processlist" to restart-processlist-filename
+
+           perform varying ckpt-n from 1 by 1 until ckpt-n > thread-limit
+               move threadlist(ckpt-n) to restart-threadlist(ckpt-n)
+           end-perform
+           move "roundrobin.restart.threadlist.tmp" to restart-threadlist-filename
+           open output restart-threadlist-file
+           write restart-threadlist-record
+           close restart-threadlist-file
+           move "roundrobin.restart.threadlist" to restart-threadlist-filename
+
+           perform varying ckpt-n from 1 by 1 until ckpt-n > process-limit
+               move pagetable(ckpt-n) to restart-pagetable(ckpt-n)
+           end-perform
+           move "roundrobin.restart.pagetable.tmp" to restart-pagetable-filename
+           open output restart-pagetable-file
+           write restart-pagetable-record
+           close restart-pagetable-file
+           move "roundrobin.restart.pagetable" to restart-pagetable-filename
+
+           *> all four temps are on disk; commit them as a group, but don't claim
+           *> success unless every rename actually landed
+           move "Y" to ckpt-save-ok
+           call "CBL_RENAME_FILE" using "roundrobin.restart.tmp"
+               "roundrobin.restart" returning ckpt-rename-rc end-call
+           if ckpt-rename-rc not = 0
+               display "checkpoint save failed: could not commit roundrobin.restart"
+               move "N" to ckpt-save-ok
+           end-if
+           call "CBL_RENAME_FILE" using "roundrobin.restart.processlist.tmp"
+               "roundrobin.restart.processlist" returning ckpt-rename-rc end-call
+           if ckpt-rename-rc not = 0
+               display "checkpoint save failed: could not commit roundrobin.restart.processlist"
+               move "N" to ckpt-save-ok
+           end-if
+           call "CBL_RENAME_FILE" using "roundrobin.restart.threadlist.tmp"
+               "roundrobin.restart.threadlist" returning ckpt-rename-rc end-call
+           if ckpt-rename-rc not = 0
+               display "checkpoint save failed: could not commit roundrobin.restart.threadlist"
+               move "N" to ckpt-save-ok
+           end-if
+           call "CBL_RENAME_FILE" using "roundrobin.restart.pagetable.tmp"
+               "roundrobin.restart.pagetable" returning ckpt-rename-rc end-call
+           if ckpt-rename-rc not = 0
+               display "checkpoint save failed: could not commit roundrobin.restart.pagetable"
+               move "N" to ckpt-save-ok
+           end-if
+
+           if ckpt-save-ok = "Y"
+               display "checkpoint saved at paging cycle " paging "."
+           end-if.
+
+       restore-checkpoint. *> load the last saved checkpoint, if any; sets checkpoint-found, never aborts on a missing/partial file set
+           move "N" to checkpoint-found
+           open input restart-file
+           if restart-file-status = "00"
+               read restart-file
+                   not at end move "Y" to checkpoint-found
+               end-read
+               close restart-file
+           end-if
+
+           *> the three table files are checked (and, on success, left read into
+           *> their FD records) before anything here is moved into live state, so a
+           *> checkpoint missing even one of the four files never partially applies
+           if checkpoint-found = "Y"
+               open input restart-processlist-file
+               if restart-file-status not = "00"
+                   move "N" to checkpoint-found
+               else
+                   read restart-processlist-file
+                       at end move "N" to checkpoint-found
+                   end-read
+                   close restart-processlist-file
+               end-if
+           end-if
+
+           if checkpoint-found = "Y"
+               open input restart-threadlist-file
+               if restart-file-status not = "00"
+                   move "N" to checkpoint-found
+               else
+                   read restart-threadlist-file
+                       at end move "N" to checkpoint-found
+                   end-read
+                   close restart-threadlist-file
+               end-if
+           end-if
+
+           if checkpoint-found = "Y"
+               open input restart-pagetable-file
+               if restart-file-status not = "00"
+                   move "N" to checkpoint-found
+               else
+                   read restart-pagetable-file
+                       at end move "N" to checkpoint-found
+                   end-read
+                   close restart-pagetable-file
+               end-if
+           end-if
+
+           if checkpoint-found = "Y"
+               move restart-process-limit to process-limit
+               move restart-thread-limit to thread-limit
+               move restart-ram-limit to ram-limit
+               move restart-thickness to thickness
+               move restart-repetition to repetition
+               move restart-creating to creating
+               move restart-terminating to terminating
+               move restart-paging to paging
+               move restart-folio to folio
+               move restart-recto to recto
+               move restart-verso to verso
+               move restart-dogear to dogear
+               move restart-allocation-strategy to allocation-strategy
+               set i to restart-i
+               set j to restart-j
+               set k to restart-k
+
+               perform varying ckpt-n from 1 by 1 until ckpt-n > process-limit
+                   move restart-processlist(ckpt-n) to processlist(ckpt-n)
+               end-perform
+               perform varying ckpt-n from 1 by 1 until ckpt-n > thread-limit
+                   move restart-threadlist(ckpt-n) to threadlist(ckpt-n)
+               end-perform
+               perform varying ckpt-n from 1 by 1 until ckpt-n > process-limit
+                   move restart-pagetable(ckpt-n) to pagetable(ckpt-n)
+               end-perform
+
+               display "resumed from checkpoint at paging cycle " paging "."
+           else
+               display "checkpoint incomplete or missing; starting fresh."
+           end-if.
+
        pageprocess. *> put process memory in ram
            display "paging process #" paging "..."
            set k to paging
@@ -191,7 +759,11 @@ procedure division.
                display "process is mapped to memory address " pagetable(k)
            else
                display "page fault!"
-               perform firstfit
+               if allocation-strategy = "B"
+                   perform bestfit
+               else
+                   perform firstfit
+               end-if
            end-if.
 
        firstfit. *> fit process memory in ram
@@ -221,8 +793,92 @@ procedure division.
                end-if
            end-perform
 
-           if recto <= 10000 *> put thread memory in ram
+           if recto <= ram-limit *> put thread memory in ram
+               display "process allocated memory [" verso "," recto ")"
+               set k to paging
+               set pagetable(k) to verso
+               set l to verso
+               move processfactory-instructions to ram(l)
+               perform varying jj from 1 by 1 until jj=j
+                   move threadlist(jj) to threadfactory
+                   if threadfactory-parent=paging
+                       set l up by 100
+                       move threadfactory-instructions to ram(l)
+                   end-if
+               end-perform
+           end-if.
+
+       bestfit. *> fit process memory in ram, picking the smallest free gap that still fits
+           set ii to paging
+           move processlist(ii) to processfactory
+           set folio to 1
+           set folio up by processfactory-children
+           compute folio = folio * 100
+
+           move 0 to bf-region-count
+           perform varying k from 1 by 1 until k=i *> gather the allocated regions
+               if pagetable(k)>0
+                   set ii to k
+                   move processlist(ii) to processfactory
+                   set dogear to 1
+                   set dogear up by processfactory-children
+                   compute dogear = dogear * 100
+                   add 1 to bf-region-count
+                   move pagetable(k) to bf-region-start(bf-region-count)
+                   compute bf-region-end(bf-region-count) = pagetable(k) + dogear
+               end-if
+           end-perform
+
+           *> bubble-sort the regions by start address so gaps can be walked in order
+           perform varying bf-a from 1 by 1 until bf-a > bf-region-count
+               perform varying bf-b from 1 by 1
+                       until bf-b > bf-region-count - bf-a
+                   if bf-region-start(bf-b) > bf-region-start(bf-b + 1)
+                       move bf-region-start(bf-b) to bf-swap-start
+                       move bf-region-end(bf-b) to bf-swap-end
+                       move bf-region-start(bf-b + 1) to bf-region-start(bf-b)
+                       move bf-region-end(bf-b + 1) to bf-region-end(bf-b)
+                       move bf-swap-start to bf-region-start(bf-b + 1)
+                       move bf-swap-end to bf-region-end(bf-b + 1)
+                   end-if
+               end-perform
+           end-perform
+
+           *> walk the gaps between/around the sorted regions, keeping the smallest one that fits
+           move "N" to bf-found
+           move 0 to bf-best-size
+           move 1 to bf-gap-start
+           perform varying bf-a from 1 by 1 until bf-a > bf-region-count
+               compute bf-gap-size = bf-region-start(bf-a) - bf-gap-start
+               if bf-gap-size >= folio
+                   if bf-found = "N" or bf-gap-size < bf-best-size
+                       move bf-gap-start to bf-best-start
+                       move bf-gap-size to bf-best-size
+                       move "Y" to bf-found
+                   end-if
+               end-if
+               move bf-region-end(bf-a) to bf-gap-start
+           end-perform
+           compute bf-gap-size = ram-limit - bf-gap-start
+           if bf-gap-size >= folio
+               if bf-found = "N" or bf-gap-size < bf-best-size
+                   move bf-gap-start to bf-best-start
+                   move bf-gap-size to bf-best-size
+                   move "Y" to bf-found
+               end-if
+           end-if
+
+           if bf-found = "Y"
+               move bf-best-start to verso
+               compute recto = verso + folio
+           else
+               compute recto = ram-limit + 1
+           end-if
+
+           if recto <= ram-limit *> put thread memory in ram
                display "process allocated memory [" verso "," recto ")"
+               set ii to paging
+               move processlist(ii) to processfactory
                set k to paging
                set pagetable(k) to verso
                set l to verso
@@ -235,3 +891,61 @@ procedure division.
                    end-if
                end-perform
            end-if.
+
+       memoryreport. *> walk pagetable/ram for an allocation & fragmentation report
+           move 0 to mem-region-count
+           move 0 to mem-total-allocated
+           perform varying ckpt-n from 1 by 1 until ckpt-n > process-limit
+               if pagetable(ckpt-n) > 0
+                   move 0 to mem-children
+                   perform varying ii from 1 by 1 until ii=i
+                       move processlist(ii) to processfactory
+                       if processfactory-identity = ckpt-n
+                           move processfactory-children to mem-children
+                       end-if
+                   end-perform
+                   compute mem-folio = (mem-children + 1) * 100
+                   add 1 to mem-region-count
+                   move pagetable(ckpt-n) to mem-region-start(mem-region-count)
+                   compute mem-region-end(mem-region-count) =
+                       pagetable(ckpt-n) + mem-folio
+                   add mem-folio to mem-total-allocated
+               end-if
+           end-perform
+
+           *> bubble-sort the regions by start address so gaps can be walked in order
+           perform varying mem-a from 1 by 1 until mem-a > mem-region-count
+               perform varying mem-b from 1 by 1
+                       until mem-b > mem-region-count - mem-a
+                   if mem-region-start(mem-b) > mem-region-start(mem-b + 1)
+                       move mem-region-start(mem-b) to mem-swap-start
+                       move mem-region-end(mem-b) to mem-swap-end
+                       move mem-region-start(mem-b + 1) to mem-region-start(mem-b)
+                       move mem-region-end(mem-b + 1) to mem-region-end(mem-b)
+                       move mem-swap-start to mem-region-start(mem-b + 1)
+                       move mem-swap-end to mem-region-end(mem-b + 1)
+                   end-if
+               end-perform
+           end-perform
+
+           *> walk the sorted regions, tracking the largest gap between/around them
+           move 0 to mem-largest-gap
+           move 1 to mem-next-free *> next free address, starts at the bottom of ram
+           perform varying mem-a from 1 by 1 until mem-a > mem-region-count
+               if mem-region-start(mem-a) - mem-next-free > mem-largest-gap
+                   compute mem-largest-gap = mem-region-start(mem-a) - mem-next-free
+               end-if
+               move mem-region-end(mem-a) to mem-next-free
+           end-perform
+           if ram-limit - mem-next-free + 1 > mem-largest-gap
+               compute mem-largest-gap = ram-limit - mem-next-free + 1
+           end-if
+           compute mem-total-free = ram-limit - mem-total-allocated
+
+           display " "
+           display "== memory utilization report =="
+           display "total bytes allocated: " mem-total-allocated
+           display "total bytes free: " mem-total-free
+           display "largest free contiguous gap: " mem-largest-gap
+           display "distinct allocated regions: " mem-region-count
+           display " ".
