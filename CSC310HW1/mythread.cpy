@@ -0,0 +1,5 @@
+*> shared thread record layout, parameterized by tag/n/stacksize
+05 :tag:-identity pic 9.
+05 :tag:-parent pic 999.
+05 :tag:-frame occurs :n: times.
+    10 :tag:-instructions pic X(:stacksize:).
