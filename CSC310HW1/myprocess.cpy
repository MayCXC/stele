@@ -0,0 +1,5 @@
+*> shared process record layout, parameterized by tag/n/stacksize
+05 :tag:-identity pic 999.
+05 :tag:-children pic 9.
+05 :tag:-frame occurs :n: times.
+    10 :tag:-instructions pic X(:stacksize:).
